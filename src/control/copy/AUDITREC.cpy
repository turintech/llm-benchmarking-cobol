@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  AUDITREC.cpy
+      *  One entry per batch-program execution: what ran, when, with
+      *  what key parameters, and what it produced.
+      *****************************************************************
+       01  AUDIT-LINE.
+           05  AUD-PROGRAM PIC X(8).
+           05  AUD-RUN-DATE PIC 9(8).
+           05  AUD-RUN-TIME PIC 9(8).
+           05  AUD-PARM-1 PIC S9(9).
+           05  AUD-PARM-2 PIC S9(9).
+           05  AUD-RESULT PIC S9(9).
