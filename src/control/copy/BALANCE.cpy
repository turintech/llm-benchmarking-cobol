@@ -0,0 +1,5 @@
+       01  BALANCE-RECORD.
+           05  BAL-PROGRAM-ID PIC X(8).
+           05  BAL-EXPECTED-TOTAL PIC 9(9).
+           05  BAL-LOW-N PIC 9(4).
+           05  BAL-HIGH-N PIC 9(4).
