@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CTLPARM.cpy
+      *  Shared control-record layout for the range/modulus parameters
+      *  used by SUM-OF-INTEGERS and SUM-OF-MODULUS-INTEGERS, and
+      *  maintained by CTL-MAINT.  One record per program per
+      *  effective date.
+      *****************************************************************
+       01  CTL-RECORD.
+           05  CTL-PROGRAM-ID PIC X(8).
+           05  CTL-LOW-N PIC S9(4).
+           05  CTL-HIGH-N PIC S9(4).
+           05  CTL-MODULUS PIC S9(4).
+           05  CTL-EFF-DATE PIC 9(8).
