@@ -0,0 +1,10 @@
+       01  EXTRACT-LINE.
+           05  EXT-PROGRAM-ID PIC X(8).
+           05  FILLER PIC X VALUE ",".
+           05  EXT-RUN-DATE PIC 9(8).
+           05  FILLER PIC X VALUE ",".
+           05  EXT-PARM-1 PIC -ZZZZZZZZ9.
+           05  FILLER PIC X VALUE ",".
+           05  EXT-PARM-2 PIC -ZZZZZZZZ9.
+           05  FILLER PIC X VALUE ",".
+           05  EXT-RESULT PIC -ZZZZZZZZ9.
