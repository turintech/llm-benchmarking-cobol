@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  MODRPT.cpy
+      *  One output line per N/M pair processed by
+      *  SUM-OF-MODULUS-INTEGERS.
+      *****************************************************************
+       01  MOD-REPORT-LINE.
+           05  MR-N PIC S9(4).
+           05  MR-M PIC S9(4).
+           05  MR-S PIC S9(9).
