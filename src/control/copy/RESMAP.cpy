@@ -0,0 +1,40 @@
+      *****************************************************************
+      *  RESMAP.cpy
+      *  Symbolic map for the RESQ 3270 screen used by RESULT-INQUIRY.
+      *  Operator keys a program id into RESQPIDI and presses ENTER;
+      *  the transaction fills in the rest of the fields and re-sends
+      *  the map.
+      *****************************************************************
+       01  RESQMAPI.
+           05  FILLER PIC X(12).
+           05  RESQPIDL PIC S9(4) COMP.
+           05  RESQPIDF PIC X.
+           05  FILLER REDEFINES RESQPIDF.
+               10  RESQPIDA PIC X.
+           05  RESQPIDI PIC X(8).
+       01  RESQMAPO REDEFINES RESQMAPI.
+           05  FILLER PIC X(12).
+           05  FILLER PIC X(2).
+           05  RESQPIDC PIC X.
+           05  RESQPIDH PIC X.
+           05  RESQPIDO PIC X(8).
+           05  FILLER PIC X(2).
+           05  RESQDATC PIC X.
+           05  RESQDATH PIC X.
+           05  RESQDATO PIC 9(8).
+           05  FILLER PIC X(2).
+           05  RESQP1C PIC X.
+           05  RESQP1H PIC X.
+           05  RESQP1O PIC -ZZZZZZZZ9.
+           05  FILLER PIC X(2).
+           05  RESQP2C PIC X.
+           05  RESQP2H PIC X.
+           05  RESQP2O PIC -ZZZZZZZZ9.
+           05  FILLER PIC X(2).
+           05  RESQRESC PIC X.
+           05  RESQRESH PIC X.
+           05  RESQRESO PIC -ZZZZZZZZ9.
+           05  FILLER PIC X(2).
+           05  RESQMSGC PIC X.
+           05  RESQMSGH PIC X.
+           05  RESQMSGO PIC X(40).
