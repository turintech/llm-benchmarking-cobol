@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  RESULTF.cpy
+      *  Today's-results snapshot, one record per program, keyed by
+      *  program id.  Refreshed by SUM-OF-INTEGERS,
+      *  SUM-OF-MODULUS-INTEGERS and MAX-ARRAY at the end of each run
+      *  so the RESULT-INQUIRY online transaction always has the
+      *  latest figures on hand.
+      *****************************************************************
+       01  RESULT-RECORD.
+           05  RES-PROGRAM-ID PIC X(8).
+           05  RES-RUN-DATE PIC 9(8).
+           05  RES-PARM-1 PIC S9(9).
+           05  RES-PARM-2 PIC S9(9).
+           05  RES-RESULT PIC S9(9).
