@@ -0,0 +1,74 @@
+//NIGHTBAT JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch window for the control-total utilities.
+//* Runs MAX-ARRAY, SUM-OF-INTEGERS and SUM-OF-MODULUS-INTEGERS
+//* as ordered steps.  Each downstream step is skipped if any
+//* earlier step returned a non-zero condition code, so a bad
+//* MAX-ARRAY run stops the rest of the chain instead of letting
+//* SUM-OF-INTEGERS and SUM-OF-MODULUS-INTEGERS run against a
+//* partial night's data.
+//*--------------------------------------------------------------*
+//* CKPTFILE and BALANCE are single-record control files that
+//* MAXARRAY and SUMRANGE each rewrite from scratch (plain OPEN
+//* OUTPUT) every time they save a checkpoint or a new balance.
+//* On z/OS, DISP=MOD makes OPEN OUTPUT position past any existing
+//* data instead of truncating it, so this step just allocates
+//* both (creating them if this is the first-ever run, leaving
+//* them alone if not -- IEFBR14 does no I/O, so MOD here can never
+//* turn into an append) and STEP010/STEP020 below then reference
+//* them as DISP=OLD, which now succeeds and gets true replace-on-
+//* OPEN-OUTPUT semantics from the program.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//CKPTFILE DD DSN=PROD.MAXARRAY.CKPT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//BALANCE  DD DSN=PROD.SUMRANGE.BALANCE,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*
+//STEP010  EXEC PGM=MAXARRAY
+//READINGS DD DSN=PROD.READINGS.INDEXED,DISP=SHR
+//MAXHIST  DD DSN=PROD.MAXARRAY.MAXHIST,DISP=SHR
+//TRENDRPT DD DSN=PROD.MAXARRAY.TREND,DISP=(MOD,CATLG,CATLG)
+//CTLPARM  DD DSN=PROD.CTL.PARMS,DISP=SHR
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//CKPTFILE DD DSN=PROD.MAXARRAY.CKPT,DISP=(OLD,CATLG,CATLG)
+//EXCPRPT  DD DSN=PROD.MAXARRAY.EXCEPT,DISP=(MOD,CATLG,CATLG)
+//EXTRFILE DD DSN=PROD.RESULTS.EXTRACT,DISP=MOD
+//RESULTS  DD DSN=PROD.RESULTS.TODAY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SUMRANGE,COND=(0,NE,STEP010)
+//CTLPARM  DD DSN=PROD.CTL.PARMS,DISP=SHR
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SUMRPT   DD DSN=PROD.SUMRANGE.RPT,DISP=(MOD,CATLG,CATLG)
+//BALANCE  DD DSN=PROD.SUMRANGE.BALANCE,DISP=(OLD,CATLG,CATLG)
+//RECONRPT DD DSN=PROD.SUMRANGE.RECON,DISP=(MOD,CATLG,CATLG)
+//EXTRFILE DD DSN=PROD.RESULTS.EXTRACT,DISP=MOD
+//RESULTS  DD DSN=PROD.RESULTS.TODAY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SUMMOD,COND=((0,NE,STEP010),(0,NE,STEP020))
+//CTLPARM  DD DSN=PROD.CTL.PARMS,DISP=SHR
+//MODRPT   DD DSN=PROD.MODULUS.RPT,DISP=(MOD,CATLG,CATLG)
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//EXTRFILE DD DSN=PROD.RESULTS.EXTRACT,DISP=MOD
+//RESULTS  DD DSN=PROD.RESULTS.TODAY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* If any step above abended or ended with RC > 0, the batch
+//* window is considered failed; STEP090 only runs in that case
+//* and posts the failure indicator operations watches for.
+//*
+//         IF (ABEND OR STEP010.RC > 0 OR STEP020.RC > 0 OR
+//         STEP030.RC > 0) THEN
+//STEP090  EXEC PGM=IEFBR14
+//FAILIND  DD DSN=PROD.NIGHTBAT.FAILED,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//         ENDIF
