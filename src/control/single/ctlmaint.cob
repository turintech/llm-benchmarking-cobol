@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CTL-MAINT.
+      *
+      * Applies a batch of add/change/delete transactions against the
+      * CTLPARM control file used by SUM-OF-INTEGERS,
+      * SUM-OF-MODULUS-INTEGERS and MAX-ARRAY, and rewrites that same
+      * file in place with the changes applied, plus a maintenance
+      * report of what happened to each transaction.  OLD-CTL and
+      * NEW-CTL both assign to CTLPARM: the whole old master is read
+      * into CtlTable and OLD-CTL is closed before NEW-CTL is opened,
+      * so the later OPEN OUTPUT safely replaces it.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-CTL ASSIGN TO "CTLPARM"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-TRANS ASSIGN TO "CTLTRANS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NEW-CTL ASSIGN TO "CTLPARM"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MAINT-REPORT ASSIGN TO "MAINTRPT"
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-CTL.
+       COPY CTLPARM.
+       FD  CTL-TRANS.
+       01  CTL-TRANS-LINE.
+           05  TRAN-CODE PIC X.
+               88  TRAN-ADD VALUE "A".
+               88  TRAN-CHANGE VALUE "C".
+               88  TRAN-DELETE VALUE "D".
+           05  TRAN-PROGRAM-ID PIC X(8).
+           05  TRAN-LOW-N PIC S9(4).
+           05  TRAN-HIGH-N PIC S9(4).
+           05  TRAN-MODULUS PIC S9(4).
+           05  TRAN-EFF-DATE PIC 9(8).
+       FD  NEW-CTL.
+       01  NEW-CTL-LINE.
+           05  NCL-PROGRAM-ID PIC X(8).
+           05  NCL-LOW-N PIC S9(4).
+           05  NCL-HIGH-N PIC S9(4).
+           05  NCL-MODULUS PIC S9(4).
+           05  NCL-EFF-DATE PIC 9(8).
+       FD  MAINT-REPORT.
+       01  MAINT-REPORT-LINE.
+           05  MRL-CODE PIC X.
+           05  MRL-PROGRAM-ID PIC X(8).
+           05  MRL-EFF-DATE PIC 9(8).
+           05  MRL-STATUS PIC X(10).
+      *
+       WORKING-STORAGE SECTION.
+       01  CtlCount PIC 9(4) VALUE 0.
+       01  CtlTable.
+           05  CtlEntry OCCURS 1 TO 500 TIMES DEPENDING ON CtlCount.
+               10  CTE-PROGRAM-ID PIC X(8).
+               10  CTE-LOW-N PIC S9(4).
+               10  CTE-HIGH-N PIC S9(4).
+               10  CTE-MODULUS PIC S9(4).
+               10  CTE-EFF-DATE PIC 9(8).
+               10  CTE-DELETED PIC X VALUE "N".
+       01  OldCtlSwitch PIC X VALUE "N".
+           88  NoMoreOldCtl VALUE "Y".
+       01  TransSwitch PIC X VALUE "N".
+           88  NoMoreTrans VALUE "Y".
+       01  FoundSwitch PIC X VALUE "N".
+           88  EntryFound VALUE "Y".
+       01  FoundIndex PIC 9(4) VALUE 0.
+       01  X PIC 9(4) VALUE 0.
+       01  TransStatus PIC X(10).
+      *
+       PROCEDURE DIVISION.
+       PERFORM LoadOldMaster.
+       PERFORM ProcessTransactions.
+       PERFORM WriteNewMaster.
+      *
+       STOP RUN.
+
+       LoadOldMaster.
+           OPEN INPUT OLD-CTL
+           PERFORM UNTIL NoMoreOldCtl
+               READ OLD-CTL
+                   AT END
+                       SET NoMoreOldCtl TO TRUE
+                   NOT AT END
+                       ADD 1 TO CtlCount
+                       MOVE CTL-PROGRAM-ID TO CTE-PROGRAM-ID(CtlCount)
+                       MOVE CTL-LOW-N TO CTE-LOW-N(CtlCount)
+                       MOVE CTL-HIGH-N TO CTE-HIGH-N(CtlCount)
+                       MOVE CTL-MODULUS TO CTE-MODULUS(CtlCount)
+                       MOVE CTL-EFF-DATE TO CTE-EFF-DATE(CtlCount)
+                       MOVE "N" TO CTE-DELETED(CtlCount)
+               END-READ
+           END-PERFORM
+           CLOSE OLD-CTL
+           EXIT.
+
+       ProcessTransactions.
+           OPEN INPUT CTL-TRANS
+           OPEN OUTPUT MAINT-REPORT
+           PERFORM UNTIL NoMoreTrans
+               READ CTL-TRANS
+                   AT END
+                       SET NoMoreTrans TO TRUE
+                   NOT AT END
+                       PERFORM ApplyTransaction
+               END-READ
+           END-PERFORM
+           CLOSE CTL-TRANS
+           CLOSE MAINT-REPORT
+           EXIT.
+
+       ApplyTransaction.
+           IF TRAN-ADD THEN
+               PERFORM AddEntry
+           ELSE
+               IF TRAN-CHANGE THEN
+                   PERFORM ChangeEntry
+               ELSE
+                   IF TRAN-DELETE THEN
+                       PERFORM DeleteEntry
+                   ELSE
+                       MOVE "BAD CODE " TO TransStatus
+                   END-IF
+               END-IF
+           END-IF
+           MOVE TRAN-CODE TO MRL-CODE
+           MOVE TRAN-PROGRAM-ID TO MRL-PROGRAM-ID
+           MOVE TRAN-EFF-DATE TO MRL-EFF-DATE
+           MOVE TransStatus TO MRL-STATUS
+           WRITE MAINT-REPORT-LINE
+           EXIT.
+
+       AddEntry.
+           PERFORM FindEntry
+           IF EntryFound THEN
+               MOVE "DUPLICATE" TO TransStatus
+           ELSE
+               IF TRAN-LOW-N > TRAN-HIGH-N THEN
+                   MOVE "BAD RANGE" TO TransStatus
+               ELSE
+                   IF CtlCount >= 500 THEN
+                       MOVE "TABLE FULL" TO TransStatus
+                   ELSE
+                       ADD 1 TO CtlCount
+                       MOVE TRAN-PROGRAM-ID TO CTE-PROGRAM-ID(CtlCount)
+                       MOVE TRAN-LOW-N TO CTE-LOW-N(CtlCount)
+                       MOVE TRAN-HIGH-N TO CTE-HIGH-N(CtlCount)
+                       MOVE TRAN-MODULUS TO CTE-MODULUS(CtlCount)
+                       MOVE TRAN-EFF-DATE TO CTE-EFF-DATE(CtlCount)
+                       MOVE "N" TO CTE-DELETED(CtlCount)
+                       MOVE "ADDED" TO TransStatus
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       ChangeEntry.
+           PERFORM FindEntry
+           IF NOT EntryFound THEN
+               MOVE "NOT FOUND" TO TransStatus
+           ELSE
+               IF TRAN-LOW-N > TRAN-HIGH-N THEN
+                   MOVE "BAD RANGE" TO TransStatus
+               ELSE
+                   MOVE TRAN-LOW-N TO CTE-LOW-N(FoundIndex)
+                   MOVE TRAN-HIGH-N TO CTE-HIGH-N(FoundIndex)
+                   MOVE TRAN-MODULUS TO CTE-MODULUS(FoundIndex)
+                   MOVE "CHANGED" TO TransStatus
+               END-IF
+           END-IF
+           EXIT.
+
+       DeleteEntry.
+           PERFORM FindEntry
+           IF NOT EntryFound THEN
+               MOVE "NOT FOUND" TO TransStatus
+           ELSE
+               MOVE "Y" TO CTE-DELETED(FoundIndex)
+               MOVE "DELETED" TO TransStatus
+           END-IF
+           EXIT.
+
+       FindEntry.
+           MOVE "N" TO FoundSwitch
+           MOVE 0 TO FoundIndex
+           PERFORM VARYING X FROM 1 BY 1 UNTIL X > CtlCount
+               IF CTE-PROGRAM-ID(X) = TRAN-PROGRAM-ID
+                       AND CTE-EFF-DATE(X) = TRAN-EFF-DATE
+                       AND CTE-DELETED(X) = "N" THEN
+                   MOVE X TO FoundIndex
+                   SET EntryFound TO TRUE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       WriteNewMaster.
+           OPEN OUTPUT NEW-CTL
+           PERFORM VARYING X FROM 1 BY 1 UNTIL X > CtlCount
+               IF CTE-DELETED(X) = "N" THEN
+                   MOVE CTE-PROGRAM-ID(X) TO NCL-PROGRAM-ID
+                   MOVE CTE-LOW-N(X) TO NCL-LOW-N
+                   MOVE CTE-HIGH-N(X) TO NCL-HIGH-N
+                   MOVE CTE-MODULUS(X) TO NCL-MODULUS
+                   MOVE CTE-EFF-DATE(X) TO NCL-EFF-DATE
+                   WRITE NEW-CTL-LINE
+               END-IF
+           END-PERFORM
+           CLOSE NEW-CTL
+           EXIT.
+
+       END PROGRAM CTL-MAINT.
