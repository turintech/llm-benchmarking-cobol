@@ -1,31 +1,393 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    MAX-ARRAY.
+      *
+      * Reads today's readings from the indexed READINGS-FILE (keyed
+      * by reading date and sequence within the day), validates each
+      * one against the thresholds on file in CTLPARM, and produces a
+      * max/min/average/count summary plus a trend comparison against
+      * yesterday's stored maximum.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT READINGS-FILE ASSIGN TO "READINGS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS READING-KEY
+               FILE STATUS IS ReadingsStatus.
+           SELECT MAXHIST-FILE ASSIGN TO "MAXHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MH-DATE
+               FILE STATUS IS MaxHistStatus.
+           SELECT TREND-REPORT ASSIGN TO "TRENDRPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CkptStatus.
+           SELECT CONTROL-FILE ASSIGN TO "CTLPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ControlStatus.
+           SELECT EXCEPTION-REPORT ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RES-PROGRAM-ID
+               FILE STATUS IS ResultsStatus.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  READINGS-FILE.
+       01  READING-RECORD.
+           05  READING-KEY.
+               10  READING-DATE PIC 9(8).
+               10  READING-SEQ PIC 9(4).
+           05  READING-VALUE PIC S9(4).
+       FD  MAXHIST-FILE.
+       01  MAXHIST-RECORD.
+           05  MH-DATE PIC 9(8).
+           05  MH-MAX PIC S9(4).
+       FD  TREND-REPORT.
+       01  TREND-LINE.
+           05  TR-TODAY-DATE PIC 9(8).
+           05  TR-TODAY-MAX PIC S9(4).
+           05  TR-YESTERDAY-DATE PIC 9(8).
+           05  TR-YESTERDAY-MAX PIC S9(4).
+           05  TR-DIRECTION PIC X(6).
+       FD  AUDIT-LOG.
+       COPY AUDITREC.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE.
+           05  CKPT-DATE PIC 9(8).
+           05  CKPT-KEY.
+               10  CKPT-KEY-DATE PIC 9(8).
+               10  CKPT-KEY-SEQ PIC 9(4).
+           05  CKPT-COUNT PIC 9(4).
+           05  CKPT-MAX PIC S9(4).
+           05  CKPT-MIN PIC S9(4).
+           05  CKPT-TOTAL PIC S9(9).
+       FD  CONTROL-FILE.
+       COPY CTLPARM.
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-LINE.
+           05  EXC-SEQUENCE PIC 9(4).
+           05  EXC-VALUE PIC S9(4).
+           05  EXC-REASON PIC X(4).
+       FD  EXTRACT-FILE.
+       COPY EXTRACT.
+       FD  RESULTS-FILE.
+       COPY RESULTF.
+      *
        WORKING-STORAGE SECTION.
-       01  ArraySize PIC 9(2) VALUE 5.
-       01  NumArray.
-       05  NumElement PIC 9(4) OCCURS 5 TIMES.
-       01  MaxValue PIC 9(4) VALUE 0.
-       01  I PIC 9(2).
+       01  TodayDate PIC 9(8).
+       01  YesterdayDate PIC 9(8).
+       01  ReadingCount PIC 9(4) VALUE 0.
+       01  MaxValue PIC S9(4) VALUE -9999.
+       01  MinValue PIC S9(4) VALUE 9999.
+       01  TotalValue PIC S9(9) VALUE 0.
+       01  AverageValue PIC S9(6)V99 VALUE 0.
+       01  ArithErrorSwitch PIC X VALUE "N".
+           88  ArithError VALUE "Y".
+       01  FileErrorSwitch PIC X VALUE "N".
+           88  FileError VALUE "Y".
+       01  ResultsStatus PIC XX.
+       01  CheckpointSwitch PIC X VALUE "N".
+           88  HasCheckpoint VALUE "Y".
+       01  SavedStartKey.
+           05  SavedStartKeyDate PIC 9(8).
+           05  SavedStartKeySeq PIC 9(4).
+       01  ReadingsSwitch PIC X VALUE "N".
+           88  NoMoreReadings VALUE "Y".
+       01  AuditRunDate PIC 9(8).
+       01  AuditRunTime PIC 9(8).
+       01  CheckpointInterval PIC 9(4) VALUE 100.
+       01  TempQ PIC 9(4).
+       01  TempR PIC 9(4).
+       01  ReadingsStatus PIC XX.
+       01  MaxHistStatus PIC XX.
+       01  CkptStatus PIC XX.
+       01  LowThreshold PIC S9(4) VALUE 0.
+       01  HighThreshold PIC S9(4) VALUE 9999.
+       01  ControlSwitch PIC X VALUE "N".
+           88  NoMoreControl VALUE "Y".
+       01  FoundSwitch PIC X VALUE "N".
+           88  FoundControl VALUE "Y".
+       01  ControlStatus PIC XX.
       *
        PROCEDURE DIVISION.
-       PERFORM InitializeArray.
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > ArraySize
-           IF NumElement(I) > MaxValue THEN
-               MOVE NumElement(I) TO MaxValue
+       PERFORM SetupDates.
+       PERFORM ReadThresholds.
+       PERFORM ReadCheckpoint.
+       PERFORM LoadTodaysReadings.
+       IF ReadingCount > 0 THEN
+           COMPUTE AverageValue = TotalValue / ReadingCount
+               ON SIZE ERROR
+                   SET ArithError TO TRUE
+           END-COMPUTE
+       ELSE
+           MOVE 0 TO MinValue
+           MOVE 0 TO MaxValue
+       END-IF
+       IF ArithError THEN
+           DISPLAY "MAXARRAY: ARITHMETIC ERROR ACCUMULATING TODAY'S "
+               "READINGS - RESULT NOT PUBLISHED"
+           MOVE 16 TO RETURN-CODE
+       ELSE
+           IF FileError THEN
+               DISPLAY "MAXARRAY: FILE ERROR READING TODAY'S DATA - "
+                   "RESULT NOT PUBLISHED"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF ReadingCount > 0 THEN
+                   DISPLAY "COUNT: " ReadingCount
+                       " MAX: " MaxValue
+                       " MIN: " MinValue
+                       " TOTAL: " TotalValue
+                       " AVERAGE: " AverageValue
+                   PERFORM WriteAudit
+                   PERFORM WriteTrend
+                   IF NOT FileError THEN
+                       PERFORM WriteExtract
+                       PERFORM WriteResults
+                   END-IF
+               ELSE
+                   DISPLAY "MAXARRAY: NO READINGS FOR TODAY - RESULT "
+                       "NOT PUBLISHED"
+               END-IF
            END-IF
-       END-PERFORM
-       DISPLAY "The maximum value is: " MaxValue.
+       END-IF.
+       PERFORM ClearCheckpoint.
       *
        STOP RUN.
 
-       InitializeArray.
-           MOVE 100 TO NumElement(1)
-           MOVE 200 TO NumElement(2)
-           MOVE 300 TO NumElement(3)
-           MOVE 400 TO NumElement(4)
-           MOVE 500 TO NumElement(5)
+       SetupDates.
+           ACCEPT TodayDate FROM DATE YYYYMMDD
+           COMPUTE YesterdayDate =
+               FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE(TodayDate) - 1)
+           EXIT.
+
+       LoadTodaysReadings.
+           OPEN INPUT READINGS-FILE
+           IF ReadingsStatus NOT = "00" THEN
+               DISPLAY "MAXARRAY: READINGS FILE OPEN FAILED - STATUS "
+                   ReadingsStatus
+               SET FileError TO TRUE
+           ELSE
+               IF HasCheckpoint THEN
+                   MOVE SavedStartKey TO READING-KEY
+               ELSE
+                   MOVE TodayDate TO READING-DATE
+                   MOVE 0 TO READING-SEQ
+               END-IF
+               START READINGS-FILE KEY IS > READING-KEY
+                   INVALID KEY
+                       SET NoMoreReadings TO TRUE
+               END-START
+               PERFORM UNTIL NoMoreReadings
+                   READ READINGS-FILE NEXT RECORD
+                       AT END
+                           SET NoMoreReadings TO TRUE
+                       NOT AT END
+                           IF READING-DATE NOT = TodayDate THEN
+                               SET NoMoreReadings TO TRUE
+                           ELSE
+                               PERFORM ValidateReading
+                               DIVIDE ReadingCount BY CheckpointInterval
+                                   GIVING TempQ REMAINDER TempR
+                               IF TempR = 0 AND ReadingCount > 0 THEN
+                                   PERFORM WriteCheckpoint
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE READINGS-FILE
+           END-IF
+           EXIT.
+
+       ValidateReading.
+           MOVE READING-KEY TO CKPT-KEY
+           IF READING-VALUE < LowThreshold
+                   OR READING-VALUE > HighThreshold THEN
+               PERFORM WriteException
+           ELSE
+               ADD 1 TO ReadingCount
+               IF READING-VALUE > MaxValue THEN
+                   MOVE READING-VALUE TO MaxValue
+               END-IF
+               IF READING-VALUE < MinValue THEN
+                   MOVE READING-VALUE TO MinValue
+               END-IF
+               ADD READING-VALUE TO TotalValue
+                   ON SIZE ERROR
+                       SET ArithError TO TRUE
+               END-ADD
+           END-IF
+           EXIT.
+
+       WriteException.
+           MOVE READING-SEQ TO EXC-SEQUENCE
+           MOVE READING-VALUE TO EXC-VALUE
+           IF READING-VALUE > HighThreshold THEN
+               MOVE "HIGH" TO EXC-REASON
+           ELSE
+               MOVE "LOW " TO EXC-REASON
+           END-IF
+           OPEN EXTEND EXCEPTION-REPORT
+           WRITE EXCEPTION-LINE
+           CLOSE EXCEPTION-REPORT
+           EXIT.
+
+       ReadThresholds.
+           OPEN INPUT CONTROL-FILE
+           IF ControlStatus NOT = "00" THEN
+               DISPLAY "MAXARRAY: CTLPARM FILE OPEN FAILED - STATUS "
+                   ControlStatus
+               SET FileError TO TRUE
+           ELSE
+               PERFORM UNTIL NoMoreControl OR FoundControl
+                   READ CONTROL-FILE
+                       AT END
+                           SET NoMoreControl TO TRUE
+                       NOT AT END
+                           IF CTL-PROGRAM-ID = "MAXARRAY" THEN
+                               MOVE CTL-LOW-N TO LowThreshold
+                               MOVE CTL-HIGH-N TO HighThreshold
+                               SET FoundControl TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF
+           EXIT.
+
+       ReadCheckpoint.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CkptStatus = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-DATE = TodayDate THEN
+                           MOVE CKPT-COUNT TO ReadingCount
+                           MOVE CKPT-MAX TO MaxValue
+                           MOVE CKPT-MIN TO MinValue
+                           MOVE CKPT-TOTAL TO TotalValue
+                           MOVE CKPT-KEY TO SavedStartKey
+                           SET HasCheckpoint TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       WriteCheckpoint.
+           MOVE TodayDate TO CKPT-DATE
+           MOVE ReadingCount TO CKPT-COUNT
+           MOVE MaxValue TO CKPT-MAX
+           MOVE MinValue TO CKPT-MIN
+           MOVE TotalValue TO CKPT-TOTAL
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       ClearCheckpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       WriteAudit.
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           ACCEPT AuditRunTime FROM TIME
+           MOVE "MAXARRAY" TO AUD-PROGRAM
+           MOVE AuditRunDate TO AUD-RUN-DATE
+           MOVE AuditRunTime TO AUD-RUN-TIME
+           MOVE ReadingCount TO AUD-PARM-1
+           MOVE HighThreshold TO AUD-PARM-2
+           MOVE MaxValue TO AUD-RESULT
+           OPEN EXTEND AUDIT-LOG
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-LOG
+           EXIT.
+
+       WriteTrend.
+           MOVE 0 TO MH-MAX
+           OPEN I-O MAXHIST-FILE
+           IF MaxHistStatus NOT = "00" THEN
+               DISPLAY "MAXARRAY: MAXHIST FILE OPEN FAILED - STATUS "
+                   MaxHistStatus
+               SET FileError TO TRUE
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE YesterdayDate TO MH-DATE
+               READ MAXHIST-FILE
+                   INVALID KEY
+                       MOVE 0 TO TR-YESTERDAY-MAX
+                       MOVE "NODATA" TO TR-DIRECTION
+                   NOT INVALID KEY
+                       MOVE MH-MAX TO TR-YESTERDAY-MAX
+                       IF MaxValue > MH-MAX THEN
+                           MOVE "HIGHER" TO TR-DIRECTION
+                       ELSE
+                           IF MaxValue < MH-MAX THEN
+                               MOVE "LOWER " TO TR-DIRECTION
+                           ELSE
+                               MOVE "SAME  " TO TR-DIRECTION
+                           END-IF
+                       END-IF
+               END-READ
+               MOVE TodayDate TO TR-TODAY-DATE
+               MOVE MaxValue TO TR-TODAY-MAX
+               MOVE YesterdayDate TO TR-YESTERDAY-DATE
+               OPEN EXTEND TREND-REPORT
+               WRITE TREND-LINE
+               CLOSE TREND-REPORT
+               MOVE TodayDate TO MH-DATE
+               MOVE MaxValue TO MH-MAX
+               WRITE MAXHIST-RECORD
+                   INVALID KEY
+                       REWRITE MAXHIST-RECORD
+               END-WRITE
+               CLOSE MAXHIST-FILE
+           END-IF
+           EXIT.
+
+       WriteExtract.
+           MOVE "MAXARRAY" TO EXT-PROGRAM-ID
+           MOVE AuditRunDate TO EXT-RUN-DATE
+           MOVE MinValue TO EXT-PARM-1
+           MOVE TotalValue TO EXT-PARM-2
+           MOVE MaxValue TO EXT-RESULT
+           OPEN EXTEND EXTRACT-FILE
+           WRITE EXTRACT-LINE
+           CLOSE EXTRACT-FILE
+           EXIT.
+
+       WriteResults.
+           MOVE "MAXARRAY" TO RES-PROGRAM-ID
+           MOVE AuditRunDate TO RES-RUN-DATE
+           MOVE MinValue TO RES-PARM-1
+           MOVE TotalValue TO RES-PARM-2
+           MOVE MaxValue TO RES-RESULT
+           OPEN I-O RESULTS-FILE
+           IF ResultsStatus NOT = "00" THEN
+               DISPLAY "MAXARRAY: RESULTS FILE OPEN FAILED - STATUS "
+                   ResultsStatus
+               SET FileError TO TRUE
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               WRITE RESULT-RECORD
+                   INVALID KEY
+                       REWRITE RESULT-RECORD
+               END-WRITE
+               CLOSE RESULTS-FILE
+           END-IF
            EXIT.
 
        END PROGRAM MAX-ARRAY.
