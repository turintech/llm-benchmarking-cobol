@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RESULT-INQUIRY.
+      *
+      * Pseudo-conversational CICS transaction (RESQ) that lets an
+      * operator key in a program id and see that program's most
+      * recent run for today, as maintained in RESULTS by
+      * SUM-OF-INTEGERS, SUM-OF-MODULUS-INTEGERS and MAX-ARRAY.
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY RESMAP.
+       COPY RESULTF.
+       01  RespCode PIC S9(8) COMP VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       IF EIBCALEN = 0 THEN
+           PERFORM SendBlankMap
+       ELSE
+           PERFORM ReceiveInquiry
+           PERFORM LookupResult
+           PERFORM SendResultMap
+       END-IF
+       EXEC CICS
+           RETURN TRANSID("RESQ")
+       END-EXEC
+       GOBACK.
+
+       SendBlankMap.
+           MOVE SPACES TO RESQMAPO
+           EXEC CICS
+               SEND MAP("RESQMAP") MAPSET("RESQSET")
+                   FROM(RESQMAPO) ERASE
+           END-EXEC
+           EXIT.
+
+       ReceiveInquiry.
+           EXEC CICS
+               RECEIVE MAP("RESQMAP") MAPSET("RESQSET")
+                   INTO(RESQMAPI) RESP(RespCode)
+           END-EXEC
+           EXIT.
+
+       LookupResult.
+           MOVE RESQPIDI TO RES-PROGRAM-ID
+           EXEC CICS
+               READ DATASET("RESULTS") INTO(RESULT-RECORD)
+                   RIDFLD(RES-PROGRAM-ID) RESP(RespCode)
+           END-EXEC
+           EXIT.
+
+       SendResultMap.
+           MOVE SPACES TO RESQMAPO
+           MOVE RES-PROGRAM-ID TO RESQPIDO
+           IF RespCode = DFHRESP(NORMAL) THEN
+               MOVE RES-RUN-DATE TO RESQDATO
+               MOVE RES-PARM-1 TO RESQP1O
+               MOVE RES-PARM-2 TO RESQP2O
+               MOVE RES-RESULT TO RESQRESO
+               MOVE "RESULT FOUND" TO RESQMSGO
+           ELSE
+               MOVE "NO RESULT ON FILE FOR TODAY" TO RESQMSGO
+           END-IF
+           EXEC CICS
+               SEND MAP("RESQMAP") MAPSET("RESQSET")
+                   FROM(RESQMAPO) ERASE
+           END-EXEC
+           EXIT.
+
+       END PROGRAM RESULT-INQUIRY.
