@@ -1,23 +1,158 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    SUM-OF-MODULUS-INTEGERS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CTLPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ControlStatus.
+           SELECT MODULUS-REPORT ASSIGN TO "MODRPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RES-PROGRAM-ID
+               FILE STATUS IS ResultsStatus.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       COPY CTLPARM.
+       FD  MODULUS-REPORT.
+       COPY MODRPT.
+       FD  AUDIT-LOG.
+       COPY AUDITREC.
+       FD  EXTRACT-FILE.
+       COPY EXTRACT.
+       FD  RESULTS-FILE.
+       COPY RESULTF.
+      *
        WORKING-STORAGE SECTION.
-       01  N PIC 9(4) VALUE 100.
-       01  M PIC 9(4) VALUE 4.
-       01  I PIC 9(4) VALUE 0.
-       01  S PIC 9(4) VALUE 0.
-       01  R PIC 9(4) VALUE 0.
-       01  Q PIC 9(4) VALUE 0.
+       01  N PIC S9(4) VALUE 0.
+       01  M PIC S9(4) VALUE 0.
+       01  I PIC S9(4) VALUE 0.
+       01  S PIC S9(9) VALUE 0.
+       01  R PIC S9(4) VALUE 0.
+       01  Q PIC S9(4) VALUE 0.
+       01  ArithErrorSwitch PIC X VALUE "N".
+           88  ArithError VALUE "Y".
+       01  ResultsStatus PIC XX.
+       01  ControlStatus PIC XX.
+       01  ControlSwitch PIC X VALUE "N".
+           88  NoMoreControl VALUE "Y".
+       01  AuditRunDate PIC 9(8).
+       01  AuditRunTime PIC 9(8).
       *
        PROCEDURE DIVISION.
-       PERFORM VARYING I FROM 0 BY 1 UNTIL I > N
-           DIVIDE I BY M GIVING Q REMAINDER R
-           IF R = 0
-               COMPUTE S = S + I
-           END-IF
-       END-PERFORM
-       DISPLAY "The sum of integers from 0 to " N " modulus " M " is " S.
+       OPEN INPUT CONTROL-FILE
+       IF ControlStatus NOT = "00" THEN
+           DISPLAY "SUMMOD: CTLPARM FILE OPEN FAILED - STATUS "
+               ControlStatus
+           MOVE 16 TO RETURN-CODE
+       ELSE
+           OPEN OUTPUT MODULUS-REPORT
+           PERFORM UNTIL NoMoreControl
+               READ CONTROL-FILE
+                   AT END
+                       SET NoMoreControl TO TRUE
+                   NOT AT END
+                       IF CTL-PROGRAM-ID = "SUMMOD" THEN
+                           PERFORM ProcessPair
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONTROL-FILE
+           CLOSE MODULUS-REPORT
+       END-IF.
       *
        STOP RUN.
 
+       ProcessPair.
+           MOVE CTL-HIGH-N TO N
+           MOVE CTL-MODULUS TO M
+           MOVE 0 TO S
+           MOVE "N" TO ArithErrorSwitch
+           IF M = 0 THEN
+               SET ArithError TO TRUE
+           ELSE
+               PERFORM VARYING I FROM 0 BY 1 UNTIL I > N OR ArithError
+                   DIVIDE I BY M GIVING Q REMAINDER R
+                       ON SIZE ERROR
+                           SET ArithError TO TRUE
+                   END-DIVIDE
+                   IF R = 0 THEN
+                       COMPUTE S = S + I
+                           ON SIZE ERROR
+                               SET ArithError TO TRUE
+                       END-COMPUTE
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF ArithError THEN
+               DISPLAY "SUMMOD: ARITHMETIC ERROR FOR N=" N
+                   " MODULUS=" M " - RESULT NOT PUBLISHED"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "The sum of integers from 0 to " N
+                   " modulus " M " is " S
+               MOVE N TO MR-N
+               MOVE M TO MR-M
+               MOVE S TO MR-S
+               WRITE MOD-REPORT-LINE
+               PERFORM WriteAudit
+               PERFORM WriteExtract
+               PERFORM WriteResults
+           END-IF
+           EXIT.
+
+       WriteAudit.
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           ACCEPT AuditRunTime FROM TIME
+           MOVE "SUMMOD" TO AUD-PROGRAM
+           MOVE AuditRunDate TO AUD-RUN-DATE
+           MOVE AuditRunTime TO AUD-RUN-TIME
+           MOVE N TO AUD-PARM-1
+           MOVE M TO AUD-PARM-2
+           MOVE S TO AUD-RESULT
+           OPEN EXTEND AUDIT-LOG
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-LOG
+           EXIT.
+
+       WriteExtract.
+           MOVE "SUMMOD" TO EXT-PROGRAM-ID
+           MOVE AuditRunDate TO EXT-RUN-DATE
+           MOVE N TO EXT-PARM-1
+           MOVE M TO EXT-PARM-2
+           MOVE S TO EXT-RESULT
+           OPEN EXTEND EXTRACT-FILE
+           WRITE EXTRACT-LINE
+           CLOSE EXTRACT-FILE
+           EXIT.
+
+       WriteResults.
+           MOVE "SUMMOD" TO RES-PROGRAM-ID
+           MOVE AuditRunDate TO RES-RUN-DATE
+           MOVE N TO RES-PARM-1
+           MOVE M TO RES-PARM-2
+           MOVE S TO RES-RESULT
+           OPEN I-O RESULTS-FILE
+           IF ResultsStatus NOT = "00" THEN
+               DISPLAY "SUMMOD: RESULTS FILE OPEN FAILED - STATUS "
+                   ResultsStatus
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               WRITE RESULT-RECORD
+                   INVALID KEY
+                       REWRITE RESULT-RECORD
+               END-WRITE
+               CLOSE RESULTS-FILE
+           END-IF
+           EXIT.
+
+       END PROGRAM SUM-OF-MODULUS-INTEGERS.
