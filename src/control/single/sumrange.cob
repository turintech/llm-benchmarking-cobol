@@ -1,16 +1,245 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    SUM-OF-INTEGERS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CTLPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ControlStatus.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "SUMRPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BALANCE-FILE ASSIGN TO "BALANCE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BalanceStatus.
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RES-PROGRAM-ID
+               FILE STATUS IS ResultsStatus.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       COPY CTLPARM.
+       FD  AUDIT-LOG.
+       COPY AUDITREC.
+       FD  BALANCE-FILE.
+       COPY BALANCE.
+       FD  RECON-REPORT.
+       01  RECON-LINE.
+           05  RCL-PROGRAM-ID PIC X(8).
+           05  RCL-EXPECTED PIC ZZZZZZZZ9.
+           05  RCL-ACTUAL PIC ZZZZZZZZ9.
+           05  RCL-DIFFERENCE PIC -ZZZZZZZZ9.
+       FD  EXTRACT-FILE.
+       COPY EXTRACT.
+       FD  RESULTS-FILE.
+       COPY RESULTF.
+       FD  REPORT-FILE.
+       01  REPORT-HEADER-LINE.
+           05  FILLER PIC X(10) VALUE "RUN DATE: ".
+           05  RH-RUN-DATE PIC 9(8).
+           05  FILLER PIC X(9) VALUE "  RANGE: ".
+           05  RH-LOW-N PIC ZZZ9.
+           05  FILLER PIC X(4) VALUE " TO ".
+           05  RH-HIGH-N PIC ZZZ9.
+       01  REPORT-FOOTER-LINE.
+           05  FILLER PIC X(20) VALUE "TOTAL SUM:          ".
+           05  RF-SUM PIC ZZZZZZZZ9.
+      *
        WORKING-STORAGE SECTION.
        01  N PIC 9(4) VALUE 100.
+       01  LowN PIC 9(4) VALUE 0.
        01  I PIC 9(4) VALUE 0.
-       01  S PIC 9(4) VALUE 0.
+       01  S PIC 9(9) VALUE 0.
+       01  ArithErrorSwitch PIC X VALUE "N".
+           88  ArithError VALUE "Y".
+       01  FileErrorSwitch PIC X VALUE "N".
+           88  FileError VALUE "Y".
+       01  ControlStatus PIC XX.
+       01  ControlSwitch PIC X VALUE "N".
+           88  NoMoreControl VALUE "Y".
+       01  FoundSwitch PIC X VALUE "N".
+           88  FoundControl VALUE "Y".
+       01  AuditRunDate PIC 9(8).
+       01  AuditRunTime PIC 9(8).
+       01  BalanceStatus PIC XX.
+       01  ExpectedTotal PIC 9(9) VALUE 0.
+       01  ExpectedLowN PIC 9(4) VALUE 0.
+       01  ExpectedHighN PIC 9(4) VALUE 0.
+       01  TotalDifference PIC S9(9) VALUE 0.
+       01  RangeChangeSwitch PIC X VALUE "N".
+           88  RangeChanged VALUE "Y".
+       01  BalanceFoundSwitch PIC X VALUE "N".
+           88  BalanceFound VALUE "Y".
+       01  BalanceSwitch PIC X VALUE "N".
+           88  NoMoreBalance VALUE "Y".
+       01  ResultsStatus PIC XX.
       *
        PROCEDURE DIVISION.
-       PERFORM VARYING I FROM 0 BY 1 UNTIL I > N
+       PERFORM ReadControl.
+       PERFORM VARYING I FROM LowN BY 1 UNTIL I > N OR ArithError
            COMPUTE S = S + I
+               ON SIZE ERROR
+                   SET ArithError TO TRUE
+           END-COMPUTE
        END-PERFORM
-       DISPLAY "The sum of integers from 0 to " N " is " S.
+       IF ArithError THEN
+           DISPLAY "SUMRANGE: ARITHMETIC ERROR SUMMING " LowN
+               " TO " N " - RESULT NOT PUBLISHED"
+           MOVE 16 TO RETURN-CODE
+       ELSE
+           IF FileError THEN
+               DISPLAY "SUMRANGE: CTLPARM FILE ERROR - RESULT NOT "
+                   "PUBLISHED"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               PERFORM WriteReportHeader
+               PERFORM WriteReportFooter
+               CLOSE REPORT-FILE
+               PERFORM WriteAudit
+               PERFORM ReconcileTotal
+               PERFORM WriteExtract
+               PERFORM WriteResults
+           END-IF
+       END-IF.
       *
        STOP RUN.
+
+       ReadControl.
+           OPEN INPUT CONTROL-FILE
+           IF ControlStatus NOT = "00" THEN
+               DISPLAY "SUMRANGE: CTLPARM FILE OPEN FAILED - STATUS "
+                   ControlStatus
+               SET FileError TO TRUE
+           ELSE
+               PERFORM UNTIL NoMoreControl OR FoundControl
+                   READ CONTROL-FILE
+                       AT END
+                           SET NoMoreControl TO TRUE
+                       NOT AT END
+                           IF CTL-PROGRAM-ID = "SUMRANGE" THEN
+                               IF CTL-LOW-N < 0 OR CTL-HIGH-N < 0 THEN
+                                   DISPLAY "SUMRANGE: NEGATIVE "
+                                       "RANGE IN CTLPARM IGNORED"
+                               ELSE
+                                   MOVE CTL-LOW-N TO LowN
+                                   MOVE CTL-HIGH-N TO N
+                                   SET FoundControl TO TRUE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF
+           EXIT.
+
+       WriteReportHeader.
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           MOVE AuditRunDate TO RH-RUN-DATE
+           MOVE LowN TO RH-LOW-N
+           MOVE N TO RH-HIGH-N
+           WRITE REPORT-HEADER-LINE
+           EXIT.
+
+       WriteReportFooter.
+           MOVE S TO RF-SUM
+           WRITE REPORT-FOOTER-LINE
+           EXIT.
+
+       WriteAudit.
+           ACCEPT AuditRunDate FROM DATE YYYYMMDD
+           ACCEPT AuditRunTime FROM TIME
+           MOVE "SUMRANGE" TO AUD-PROGRAM
+           MOVE AuditRunDate TO AUD-RUN-DATE
+           MOVE AuditRunTime TO AUD-RUN-TIME
+           MOVE LowN TO AUD-PARM-1
+           MOVE N TO AUD-PARM-2
+           MOVE S TO AUD-RESULT
+           OPEN EXTEND AUDIT-LOG
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-LOG
+           EXIT.
+
+       ReconcileTotal.
+           OPEN INPUT BALANCE-FILE
+           IF BalanceStatus = "00" THEN
+               PERFORM UNTIL NoMoreBalance OR BalanceFound
+                   READ BALANCE-FILE
+                       AT END
+                           SET NoMoreBalance TO TRUE
+                       NOT AT END
+                           IF BAL-PROGRAM-ID = "SUMRANGE" THEN
+                               MOVE BAL-EXPECTED-TOTAL TO ExpectedTotal
+                               MOVE BAL-LOW-N TO ExpectedLowN
+                               MOVE BAL-HIGH-N TO ExpectedHighN
+                               SET BalanceFound TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE BALANCE-FILE
+           IF BalanceFound THEN
+               IF LowN NOT = ExpectedLowN OR N NOT = ExpectedHighN THEN
+                   SET RangeChanged TO TRUE
+               END-IF
+               COMPUTE TotalDifference = S - ExpectedTotal
+               IF TotalDifference NOT = 0 AND NOT RangeChanged THEN
+                   MOVE "SUMRANGE" TO RCL-PROGRAM-ID
+                   MOVE ExpectedTotal TO RCL-EXPECTED
+                   MOVE S TO RCL-ACTUAL
+                   MOVE TotalDifference TO RCL-DIFFERENCE
+                   OPEN EXTEND RECON-REPORT
+                   WRITE RECON-LINE
+                   CLOSE RECON-REPORT
+               END-IF
+           END-IF
+           OPEN OUTPUT BALANCE-FILE
+           MOVE "SUMRANGE" TO BAL-PROGRAM-ID
+           MOVE S TO BAL-EXPECTED-TOTAL
+           MOVE LowN TO BAL-LOW-N
+           MOVE N TO BAL-HIGH-N
+           WRITE BALANCE-RECORD
+           CLOSE BALANCE-FILE
+           EXIT.
+
+       WriteExtract.
+           MOVE "SUMRANGE" TO EXT-PROGRAM-ID
+           MOVE AuditRunDate TO EXT-RUN-DATE
+           MOVE LowN TO EXT-PARM-1
+           MOVE N TO EXT-PARM-2
+           MOVE S TO EXT-RESULT
+           OPEN EXTEND EXTRACT-FILE
+           WRITE EXTRACT-LINE
+           CLOSE EXTRACT-FILE
+           EXIT.
+
+       WriteResults.
+           MOVE "SUMRANGE" TO RES-PROGRAM-ID
+           MOVE AuditRunDate TO RES-RUN-DATE
+           MOVE LowN TO RES-PARM-1
+           MOVE N TO RES-PARM-2
+           MOVE S TO RES-RESULT
+           OPEN I-O RESULTS-FILE
+           IF ResultsStatus NOT = "00" THEN
+               DISPLAY "SUMRANGE: RESULTS FILE OPEN FAILED - STATUS "
+                   ResultsStatus
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               WRITE RESULT-RECORD
+                   INVALID KEY
+                       REWRITE RESULT-RECORD
+               END-WRITE
+               CLOSE RESULTS-FILE
+           END-IF
+           EXIT.
+
+       END PROGRAM SUM-OF-INTEGERS.
